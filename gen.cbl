@@ -4,47 +4,641 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO "output.dat".
+           SELECT PRINT-LINE ASSIGN TO "output.dat"
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "output.ctl"
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT TIMECARDS ASSIGN TO "timecards.dat"
+               FILE STATUS IS WS-TIMECARDS-STATUS.
+           SELECT AUDIT-LISTING ASSIGN TO "audit.rpt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CSV-EXPORT ASSIGN TO "timecards.csv"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
-       FD PRINT-LINE RECORDING MODE F.
+       FD PRINT-LINE RECORDING MODE F
+           RECORD CONTAINS 67 CHARACTERS.
        01 PRINT-REC.
+             05 REC-TYPE PIC X(3).
+             05 ACCT-EMP-ID PIC X(6).
              05 ACCT-NAME PIC X(8).
              05 ACCT-HOURS PIC 9(8)V99.
              05 ACCT-RATE PIC 9(8)V99.
              05 ACCT-DEDUCT PIC 9(8)V99.
-      
+             05 ACCT-GROSS PIC 9(8)V99.
+             05 ACCT-NET PIC 9(8)V99.
+       01 HEADER-REC.
+             05 HDR-REC-TYPE PIC X(3).
+             05 HDR-RUN-DATE PIC X(8).
+             05 HDR-OPERATOR PIC X(8).
+             05 FILLER PIC X(48).
+       01 TRAILER-REC.
+             05 TRL-REC-TYPE PIC X(3).
+             05 TRL-COUNT PIC 9(8).
+             05 TRL-TOTAL-HOURS PIC 9(8)V99.
+             05 TRL-TOTAL-GROSS PIC 9(10)V99.
+             05 FILLER PIC X(34).
+
+       FD CONTROL-FILE RECORDING MODE F
+           RECORD CONTAINS 46 CHARACTERS.
+       01 CONTROL-REC.
+             05 CTL-RUN-DATE PIC X(8).
+             05 CTL-OPERATOR PIC X(8).
+             05 CTL-COUNT PIC 9(8).
+             05 CTL-TOTAL-HOURS PIC 9(8)V99.
+             05 CTL-TOTAL-GROSS PIC 9(10)V99.
+
+       FD TIMECARDS RECORDING MODE F.
+       01 TIMECARD-REC.
+             05 TC-EMP-ID PIC X(6).
+             05 TC-NAME PIC X(8).
+             05 TC-HOURS PIC 9(8)V99.
+             05 TC-RATE PIC 9(8)V99.
+             05 TC-DEDUCT PIC 9(8)V99.
+
+       FD AUDIT-LISTING.
+       01 AUDIT-LINE PIC X(80).
+
+       FD CSV-EXPORT.
+       01 CSV-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-PRINT-STATUS PIC X(2) VALUE "00".
+       01 WS-CONTROL-STATUS PIC X(2) VALUE "00".
+       01 WS-TIMECARDS-STATUS PIC X(2) VALUE "00".
+       01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
+       01 WS-CSV-STATUS PIC X(2) VALUE "00".
+       01 EMP-ID PIC X(6).
        01 NAME PIC X(8).
-       01 HOURS PIC 9(8) VALUE 0.
-       01 RATE PIC 9(8) VALUE 0.
-       01 DEDUCT PIC 9(8) VALUE 0.
+       01 HOURS PIC 9(8)V99 VALUE 0.
+       01 RATE PIC 9(8)V99 VALUE 0.
+       01 DEDUCT PIC 9(8)V99 VALUE 0.
+       01 WS-GROSS PIC 9(8)V99 VALUE 0.
+       01 WS-NET PIC 9(8)V99 VALUE 0.
+       01 WS-OPERATOR-ID PIC X(8).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-SAVED-OPERATOR PIC X(8) VALUE SPACES.
+       01 WS-RUN-COUNT PIC 9(8) VALUE 0.
+       01 WS-TOTAL-HOURS PIC 9(8)V99 VALUE 0.
+       01 WS-TOTAL-GROSS PIC 9(10)V99 VALUE 0.
+       01 WS-SESS-COUNT PIC 9(8) VALUE 0.
+       01 WS-SESS-HOURS PIC 9(8)V99 VALUE 0.
+       01 WS-SESS-GROSS PIC 9(10)V99 VALUE 0.
+       01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-EMP-COUNT PIC 9(4) VALUE 0.
+       01 WS-CHECKPOINT-N PIC 9(4) VALUE 0.
+       01 WS-CHECKPOINT-COUNT PIC 9(4) VALUE 0.
+       01 WS-CSV-EMP-ID PIC X(6).
+       01 WS-EMP-TABLE.
+             05 WS-EMP-ENTRY PIC X(6) OCCURS 500 TIMES.
+       01 AUDIT-FIELDS.
+             05 AE-HOURS PIC ZZZZZ9.99.
+             05 AE-RATE PIC ZZZZZ9.99.
+             05 AE-DEDUCT PIC ZZZZZ9.99.
+             05 AE-GROSS PIC ZZZZZ9.99.
+             05 AE-NET PIC ZZZZZ9.99.
+             05 AE-COUNT PIC ZZZZZZZ9.
+             05 AE-TOTAL-HOURS PIC ZZZZZZZ9.99.
+             05 AE-TOTAL-GROSS PIC ZZZZZZZZZ9.99.
        01 FLAGS.
              05 REC-AGAIN PIC X VALUE SPACE.
+             05 WS-NEW-BATCH PIC X VALUE "Y".
+             05 WS-VALID PIC X VALUE "N".
+             05 WS-INPUT-MODE PIC X VALUE "I".
+             05 WS-EOF PIC X VALUE "N".
+             05 WS-DUP-FOUND PIC X VALUE "N".
+             05 WS-DAT-EXPORT PIC X VALUE "Y".
+             05 WS-CSV-EXPORT PIC X VALUE "N".
+             05 WS-CSV-EXISTS PIC X VALUE "N".
+             05 WS-HAVE-HEADER PIC X VALUE "N".
+             05 WS-TIMECARDS-OPEN PIC X VALUE "N".
 
 
        PROCEDURE DIVISION.
        OPEN-FILES.
-           OPEN OUTPUT PRINT-LINE.
+           DISPLAY "New batch or append to today? (N/A) "
+           ACCEPT WS-NEW-BATCH
+           MOVE FUNCTION UPPER-CASE(WS-NEW-BATCH) TO WS-NEW-BATCH
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-PRIOR-DATA
+           IF WS-HAVE-HEADER IS EQUAL TO "Y"
+               MOVE WS-SAVED-OPERATOR TO WS-OPERATOR-ID
+           ELSE
+               DISPLAY "Operator ID? "
+               ACCEPT WS-OPERATOR-ID
+           END-IF
+           DISPLAY "Write output.dat? (Y/N) "
+           ACCEPT WS-DAT-EXPORT
+           MOVE FUNCTION UPPER-CASE(WS-DAT-EXPORT) TO WS-DAT-EXPORT
+           DISPLAY "Export to timecards.csv also/instead? (Y/N) "
+           ACCEPT WS-CSV-EXPORT
+           MOVE FUNCTION UPPER-CASE(WS-CSV-EXPORT) TO WS-CSV-EXPORT
+           PERFORM UNTIL WS-DAT-EXPORT IS EQUAL TO "Y" OR
+                   WS-CSV-EXPORT IS EQUAL TO "Y"
+               DISPLAY "Error: choose at least one output format"
+               DISPLAY "Write output.dat? (Y/N) "
+               ACCEPT WS-DAT-EXPORT
+               MOVE FUNCTION UPPER-CASE(WS-DAT-EXPORT)
+                   TO WS-DAT-EXPORT
+               DISPLAY "Export to timecards.csv also/instead? (Y/N) "
+               ACCEPT WS-CSV-EXPORT
+               MOVE FUNCTION UPPER-CASE(WS-CSV-EXPORT)
+                   TO WS-CSV-EXPORT
+           END-PERFORM
+           IF WS-DAT-EXPORT IS EQUAL TO "Y"
+               IF WS-NEW-BATCH IS EQUAL TO "A"
+                   OPEN EXTEND PRINT-LINE
+                   IF WS-PRINT-STATUS IS NOT EQUAL TO "00"
+                       OPEN OUTPUT PRINT-LINE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT PRINT-LINE
+               END-IF
+               PERFORM WRITE-HEADER
+           END-IF
+           IF WS-NEW-BATCH IS EQUAL TO "A"
+               OPEN EXTEND AUDIT-LISTING
+               IF WS-AUDIT-STATUS IS NOT EQUAL TO "00"
+                   OPEN OUTPUT AUDIT-LISTING
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-LISTING
+           END-IF
+           IF WS-HAVE-HEADER IS EQUAL TO "N"
+               PERFORM WRITE-AUDIT-HEADER
+           END-IF
+           IF WS-CSV-EXPORT IS EQUAL TO "Y"
+               PERFORM OPEN-CSV-EXPORT
+           END-IF
+           DISPLAY "Checkpoint every how many records? (0=never) "
+           ACCEPT WS-CHECKPOINT-N
+           DISPLAY "Input mode? (I)nteractive or (B)atch "
+           ACCEPT WS-INPUT-MODE
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-MODE)
+               TO WS-INPUT-MODE
+           IF WS-INPUT-MODE IS EQUAL TO "B"
+               OPEN INPUT TIMECARDS
+               IF WS-TIMECARDS-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "Error: cannot open timecards.dat, "
+                       "file status " WS-TIMECARDS-STATUS
+                   MOVE "Y" TO WS-EOF
+               ELSE
+                   MOVE "Y" TO WS-TIMECARDS-OPEN
+               END-IF
+           END-IF.
 
        LOOP.
-           PERFORM DO-WORK UNTIL REC-AGAIN IS EQUAL TO "n".
+           IF WS-INPUT-MODE IS EQUAL TO "B"
+               PERFORM BATCH-WORK UNTIL WS-EOF IS EQUAL TO "Y"
+           ELSE
+               PERFORM DO-WORK UNTIL REC-AGAIN IS EQUAL TO "N"
+           END-IF.
 
        CLOSE-STOP.
-           CLOSE PRINT-LINE.
+           IF WS-DAT-EXPORT IS EQUAL TO "Y"
+               PERFORM WRITE-TRAILER
+           END-IF.
+           PERFORM WRITE-CONTROL-FILE.
+           PERFORM WRITE-AUDIT-TOTALS.
+           IF WS-DAT-EXPORT IS EQUAL TO "Y"
+               CLOSE PRINT-LINE
+           END-IF.
+           CLOSE AUDIT-LISTING.
+           IF WS-CSV-EXPORT IS EQUAL TO "Y"
+               CLOSE CSV-EXPORT
+           END-IF.
+           IF WS-INPUT-MODE IS EQUAL TO "B" AND
+                   WS-TIMECARDS-OPEN IS EQUAL TO "Y"
+               CLOSE TIMECARDS
+           END-IF.
            STOP RUN.
 
-       DO-WORK.
-           DISPLAY "Name? " 
-           ACCEPT ACCT-NAME
-           DISPLAY "Hours? " 
-           ACCEPT ACCT-HOURS
-           DISPLAY "Rate? " 
-           ACCEPT ACCT-RATE
-           DISPLAY "Deduct? " 
-           ACCEPT ACCT-DEDUCT
+       BATCH-WORK.
+           READ TIMECARDS
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM VALIDATE-BATCH-REC
+           END-READ.
+
+       VALIDATE-BATCH-REC.
+           MOVE TC-EMP-ID TO EMP-ID
+           MOVE TC-NAME TO NAME
+           MOVE TC-HOURS TO HOURS
+           MOVE TC-RATE TO RATE
+           MOVE TC-DEDUCT TO DEDUCT
+           PERFORM CALC-PAY
+           PERFORM CHECK-DUP-ID
+           EVALUATE TRUE
+               WHEN EMP-ID IS EQUAL TO SPACES
+                   DISPLAY "Skipping timecard: blank emp id"
+               WHEN WS-DUP-FOUND IS EQUAL TO "Y"
+                   DISPLAY "Skipping timecard " EMP-ID
+                       ": duplicate employee id"
+               WHEN NAME IS EQUAL TO SPACES
+                   DISPLAY "Skipping timecard: blank name"
+               WHEN HOURS IS EQUAL TO ZERO
+                       OR HOURS IS GREATER THAN 80
+                   DISPLAY "Skipping timecard " NAME
+                       ": bad hours"
+               WHEN RATE IS EQUAL TO ZERO
+                       OR RATE IS GREATER THAN 200
+                   DISPLAY "Skipping timecard " NAME
+                       ": bad rate"
+               WHEN DEDUCT IS GREATER THAN WS-GROSS
+                   DISPLAY "Skipping timecard " NAME
+                       ": deduct exceeds gross"
+               WHEN OTHER
+                   MOVE EMP-ID TO ACCT-EMP-ID
+                   MOVE NAME TO ACCT-NAME
+                   MOVE HOURS TO ACCT-HOURS
+                   MOVE RATE TO ACCT-RATE
+                   MOVE DEDUCT TO ACCT-DEDUCT
+                   MOVE WS-GROSS TO ACCT-GROSS
+                   MOVE WS-NET TO ACCT-NET
+                   IF WS-DAT-EXPORT IS EQUAL TO "Y"
+                       MOVE "DET" TO REC-TYPE
+                       WRITE PRINT-REC
+                   END-IF
+                   PERFORM WRITE-AUDIT-LINE
+                   PERFORM WRITE-CSV-LINE
+                   IF WS-EMP-COUNT IS LESS THAN 500
+                       ADD 1 TO WS-EMP-COUNT
+                       MOVE EMP-ID TO WS-EMP-ENTRY(WS-EMP-COUNT)
+                   ELSE
+                       DISPLAY "Warning: employee table full "
+                           "(500 max) - duplicate check will "
+                           "not track " EMP-ID
+                   END-IF
+                   ADD 1 TO WS-RUN-COUNT
+                   ADD 1 TO WS-SESS-COUNT
+                   ADD HOURS TO WS-TOTAL-HOURS
+                   ADD HOURS TO WS-SESS-HOURS
+                   ADD WS-GROSS TO WS-TOTAL-GROSS
+                   ADD WS-GROSS TO WS-SESS-GROSS
+                   PERFORM CHECKPOINT-IF-NEEDED
+           END-EVALUATE.
+
+       CALC-PAY.
+           IF HOURS IS GREATER THAN 40
+               COMPUTE WS-GROSS = 40 * RATE +
+                   (HOURS - 40) * RATE * 1.5
+           ELSE
+               COMPUTE WS-GROSS = HOURS * RATE
+           END-IF
+           COMPUTE WS-NET = WS-GROSS - DEDUCT.
+
+       LOAD-PRIOR-DATA.
+           MOVE 0 TO WS-EMP-COUNT
+           MOVE "N" TO WS-HAVE-HEADER
+           IF WS-NEW-BATCH IS EQUAL TO "A"
+               PERFORM LOAD-PRIOR-CONTROL
+               IF WS-HAVE-HEADER IS EQUAL TO "Y"
+                   PERFORM LOAD-PRIOR-EMP-IDS
+               END-IF
+           END-IF.
+
+       LOAD-PRIOR-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS IS EQUAL TO "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-RUN-DATE IS EQUAL TO WS-RUN-DATE
+                           MOVE CTL-OPERATOR TO WS-SAVED-OPERATOR
+                           MOVE "Y" TO WS-HAVE-HEADER
+                           ADD CTL-COUNT TO WS-RUN-COUNT
+                           ADD CTL-TOTAL-HOURS TO WS-TOTAL-HOURS
+                           ADD CTL-TOTAL-GROSS TO WS-TOTAL-GROSS
+                       ELSE
+                           DISPLAY "Warning: output.ctl is from "
+                               "run date " CTL-RUN-DATE
+                               ", not today (" WS-RUN-DATE
+                               ") - starting today's totals and "
+                               "duplicate check fresh"
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       LOAD-PRIOR-EMP-IDS.
+           OPEN INPUT PRINT-LINE
+           IF WS-PRINT-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+                   READ PRINT-LINE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF REC-TYPE IS EQUAL TO "DET"
+                               IF WS-EMP-COUNT IS LESS THAN 500
+                                   ADD 1 TO WS-EMP-COUNT
+                                   MOVE ACCT-EMP-ID TO
+                                       WS-EMP-ENTRY(WS-EMP-COUNT)
+                               ELSE
+                                   DISPLAY "Warning: employee "
+                                       "table full (500 max) - "
+                                       "duplicate check will not "
+                                       "track " ACCT-EMP-ID
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRINT-LINE
+           END-IF
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CSV-EXPORT
+           IF WS-CSV-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL WS-EOF IS EQUAL TO "Y"
+                   READ CSV-EXPORT
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF CSV-LINE(1:6) IS NOT EQUAL TO "EMP-ID"
+                               UNSTRING CSV-LINE DELIMITED BY ","
+                                   INTO WS-CSV-EMP-ID
+                               IF WS-EMP-COUNT IS LESS THAN 500
+                                   ADD 1 TO WS-EMP-COUNT
+                                   MOVE WS-CSV-EMP-ID TO
+                                       WS-EMP-ENTRY(WS-EMP-COUNT)
+                               ELSE
+                                   DISPLAY "Warning: employee "
+                                       "table full (500 max) - "
+                                       "duplicate check will not "
+                                       "track " WS-CSV-EMP-ID
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-EXPORT
+           END-IF
+           MOVE "N" TO WS-EOF.
+
+       WRITE-CONTROL-FILE.
+           OPEN OUTPUT CONTROL-FILE
+           MOVE WS-RUN-DATE TO CTL-RUN-DATE
+           MOVE WS-OPERATOR-ID TO CTL-OPERATOR
+           MOVE WS-RUN-COUNT TO CTL-COUNT
+           MOVE WS-TOTAL-HOURS TO CTL-TOTAL-HOURS
+           MOVE WS-TOTAL-GROSS TO CTL-TOTAL-GROSS
+           WRITE CONTROL-REC
+           CLOSE CONTROL-FILE.
+
+       WRITE-HEADER.
+           MOVE SPACES TO PRINT-REC
+           MOVE "HDR" TO HDR-REC-TYPE
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE WS-OPERATOR-ID TO HDR-OPERATOR
            WRITE PRINT-REC.
-           DISPLAY "again?" 
-           ACCEPT REC-AGAIN.
+
+       WRITE-TRAILER.
+           MOVE SPACES TO PRINT-REC
+           MOVE "TRL" TO TRL-REC-TYPE
+           MOVE WS-SESS-COUNT TO TRL-COUNT
+           MOVE WS-SESS-HOURS TO TRL-TOTAL-HOURS
+           MOVE WS-SESS-GROSS TO TRL-TOTAL-GROSS
+           WRITE PRINT-REC.
+
+       WRITE-AUDIT-HEADER.
+           MOVE SPACES TO AUDIT-LINE
+           STRING "PAYROLL AUDIT LISTING   RUN DATE: " WS-RUN-DATE
+               "   OPERATOR: " WS-OPERATOR-ID
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           MOVE SPACES TO AUDIT-LINE
+           STRING "EMP-ID  NAME        HOURS     RATE   DEDUCT"
+               "     GROSS       NET"
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       WRITE-AUDIT-LINE.
+           MOVE HOURS TO AE-HOURS
+           MOVE RATE TO AE-RATE
+           MOVE DEDUCT TO AE-DEDUCT
+           MOVE WS-GROSS TO AE-GROSS
+           MOVE WS-NET TO AE-NET
+           MOVE SPACES TO AUDIT-LINE
+           STRING EMP-ID " " NAME " " AE-HOURS " " AE-RATE " "
+               AE-DEDUCT " " AE-GROSS " " AE-NET
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       WRITE-AUDIT-TOTALS.
+           MOVE WS-RUN-COUNT TO AE-COUNT
+           MOVE WS-TOTAL-HOURS TO AE-TOTAL-HOURS
+           MOVE WS-TOTAL-GROSS TO AE-TOTAL-GROSS
+           MOVE SPACES TO AUDIT-LINE
+           STRING "------------------------------------------------"
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           MOVE SPACES TO AUDIT-LINE
+           STRING "RECORD COUNT: " AE-COUNT
+               "   TOTAL HOURS: " AE-TOTAL-HOURS
+               "   TOTAL GROSS: " AE-TOTAL-GROSS
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           MOVE SPACES TO AUDIT-LINE
+           STRING "*** FOR SUPERVISOR SIGN-OFF ***"
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-LINE
+           STRING "EMP-ID,NAME,HOURS,RATE,DEDUCT,GROSS,NET"
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       WRITE-CSV-LINE.
+           IF WS-CSV-EXPORT IS EQUAL TO "Y"
+               MOVE HOURS TO AE-HOURS
+               MOVE RATE TO AE-RATE
+               MOVE DEDUCT TO AE-DEDUCT
+               MOVE WS-GROSS TO AE-GROSS
+               MOVE WS-NET TO AE-NET
+               MOVE SPACES TO CSV-LINE
+               STRING FUNCTION TRIM(EMP-ID) "," FUNCTION TRIM(NAME) ","
+                   FUNCTION TRIM(AE-HOURS) "," FUNCTION TRIM(AE-RATE)
+                   "," FUNCTION TRIM(AE-DEDUCT) ","
+                   FUNCTION TRIM(AE-GROSS) "," FUNCTION TRIM(AE-NET)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+       CHECKPOINT-IF-NEEDED.
+           IF WS-CHECKPOINT-N IS GREATER THAN ZERO
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               IF WS-CHECKPOINT-COUNT IS EQUAL TO WS-CHECKPOINT-N
+                   DISPLAY "Checkpoint: " WS-RUN-COUNT
+                       " records written so far"
+                   IF WS-DAT-EXPORT IS EQUAL TO "Y"
+                       CLOSE PRINT-LINE
+                       OPEN EXTEND PRINT-LINE
+                   END-IF
+                   CLOSE AUDIT-LISTING
+                   OPEN EXTEND AUDIT-LISTING
+                   IF WS-CSV-EXPORT IS EQUAL TO "Y"
+                       CLOSE CSV-EXPORT
+                       OPEN EXTEND CSV-EXPORT
+                   END-IF
+                   PERFORM WRITE-CONTROL-FILE
+                   MOVE 0 TO WS-CHECKPOINT-COUNT
+               END-IF
+           END-IF.
+
+       OPEN-CSV-EXPORT.
+           IF WS-NEW-BATCH IS EQUAL TO "A"
+               OPEN INPUT CSV-EXPORT
+               IF WS-CSV-STATUS IS EQUAL TO "00"
+                   MOVE "Y" TO WS-CSV-EXISTS
+                   CLOSE CSV-EXPORT
+               ELSE
+                   MOVE "N" TO WS-CSV-EXISTS
+               END-IF
+               OPEN EXTEND CSV-EXPORT
+               IF WS-CSV-STATUS IS NOT EQUAL TO "00"
+                   OPEN OUTPUT CSV-EXPORT
+               END-IF
+           ELSE
+               MOVE "N" TO WS-CSV-EXISTS
+               OPEN OUTPUT CSV-EXPORT
+           END-IF
+           IF WS-CSV-EXISTS IS EQUAL TO "N"
+               PERFORM WRITE-CSV-HEADER
+           END-IF.
+
+       CHECK-DUP-ID.
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX IS GREATER THAN WS-EMP-COUNT
+               IF WS-EMP-ENTRY(WS-IDX) IS EQUAL TO EMP-ID
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       GET-EMP-ID.
+           MOVE "N" TO WS-VALID
+           PERFORM UNTIL WS-VALID IS EQUAL TO "Y"
+               DISPLAY "Employee ID? "
+               ACCEPT EMP-ID
+               PERFORM CHECK-DUP-ID
+               IF EMP-ID IS EQUAL TO SPACES
+                   DISPLAY "Error: employee id cannot be blank"
+               ELSE
+                   IF WS-DUP-FOUND IS EQUAL TO "Y"
+                       DISPLAY "Error: duplicate employee id "
+                           EMP-ID
+                   ELSE
+                       MOVE "Y" TO WS-VALID
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       DO-WORK.
+           MOVE "C" TO REC-AGAIN
+           PERFORM UNTIL REC-AGAIN IS NOT EQUAL TO "C"
+               PERFORM CAPTURE-ENTRY
+               PERFORM DISPLAY-ENTRY
+               DISPLAY "Again? (y/n), or c to correct this entry "
+               ACCEPT REC-AGAIN
+               MOVE FUNCTION UPPER-CASE(REC-AGAIN) TO REC-AGAIN
+           END-PERFORM.
+           PERFORM COMMIT-ENTRY.
+
+       CAPTURE-ENTRY.
+           PERFORM GET-EMP-ID.
+           PERFORM GET-NAME.
+           PERFORM GET-HOURS.
+           PERFORM GET-RATE.
+           PERFORM GET-DEDUCT.
+           PERFORM CALC-PAY.
+
+       DISPLAY-ENTRY.
+           DISPLAY "Entry: " EMP-ID " " NAME
+               " Hours=" HOURS " Rate=" RATE
+               " Deduct=" DEDUCT
+           DISPLAY "  Gross=" WS-GROSS " Net=" WS-NET.
+
+       COMMIT-ENTRY.
+           MOVE EMP-ID TO ACCT-EMP-ID.
+           MOVE NAME TO ACCT-NAME.
+           MOVE HOURS TO ACCT-HOURS.
+           MOVE RATE TO ACCT-RATE.
+           MOVE DEDUCT TO ACCT-DEDUCT.
+           MOVE WS-GROSS TO ACCT-GROSS.
+           MOVE WS-NET TO ACCT-NET.
+           IF WS-DAT-EXPORT IS EQUAL TO "Y"
+               MOVE "DET" TO REC-TYPE
+               WRITE PRINT-REC
+           END-IF.
+           PERFORM WRITE-AUDIT-LINE.
+           PERFORM WRITE-CSV-LINE.
+           IF WS-EMP-COUNT IS LESS THAN 500
+               ADD 1 TO WS-EMP-COUNT
+               MOVE EMP-ID TO WS-EMP-ENTRY(WS-EMP-COUNT)
+           ELSE
+               DISPLAY "Warning: employee table full (500 max) - "
+                   "duplicate check will not track " EMP-ID
+           END-IF.
+           ADD 1 TO WS-RUN-COUNT.
+           ADD 1 TO WS-SESS-COUNT.
+           ADD HOURS TO WS-TOTAL-HOURS.
+           ADD HOURS TO WS-SESS-HOURS.
+           ADD WS-GROSS TO WS-TOTAL-GROSS.
+           ADD WS-GROSS TO WS-SESS-GROSS.
+           PERFORM CHECKPOINT-IF-NEEDED.
+
+       GET-NAME.
+           MOVE "N" TO WS-VALID
+           PERFORM UNTIL WS-VALID IS EQUAL TO "Y"
+               DISPLAY "Name? "
+               ACCEPT NAME
+               IF NAME IS EQUAL TO SPACES
+                   DISPLAY "Error: name cannot be blank"
+               ELSE
+                   MOVE "Y" TO WS-VALID
+               END-IF
+           END-PERFORM.
+
+       GET-HOURS.
+           MOVE "N" TO WS-VALID
+           PERFORM UNTIL WS-VALID IS EQUAL TO "Y"
+               DISPLAY "Hours? "
+               ACCEPT HOURS
+               IF HOURS IS GREATER THAN ZERO AND
+                       HOURS IS NOT GREATER THAN 80
+                   MOVE "Y" TO WS-VALID
+               ELSE
+                   DISPLAY "Error: hours must be 0 - 80"
+               END-IF
+           END-PERFORM.
+
+       GET-RATE.
+           MOVE "N" TO WS-VALID
+           PERFORM UNTIL WS-VALID IS EQUAL TO "Y"
+               DISPLAY "Rate? "
+               ACCEPT RATE
+               IF RATE IS GREATER THAN ZERO AND
+                       RATE IS NOT GREATER THAN 200
+                   MOVE "Y" TO WS-VALID
+               ELSE
+                   DISPLAY "Error: rate must be 0 - 200"
+               END-IF
+           END-PERFORM.
+
+       GET-DEDUCT.
+           MOVE "N" TO WS-VALID
+           MOVE 0 TO DEDUCT
+           PERFORM CALC-PAY
+           PERFORM UNTIL WS-VALID IS EQUAL TO "Y"
+               DISPLAY "Deduct? "
+               ACCEPT DEDUCT
+               IF DEDUCT IS NOT GREATER THAN WS-GROSS
+                   MOVE "Y" TO WS-VALID
+               ELSE
+                   DISPLAY "Error: deduct exceeds gross pay"
+               END-IF
+           END-PERFORM.
